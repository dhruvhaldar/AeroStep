@@ -7,31 +7,165 @@
            SELECT OPTIONAL REPORT-FILE ASSIGN TO "aerostep.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT OPTIONAL OPERATOR-FILE ASSIGN TO "aerooper.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+           SELECT OPTIONAL LIMIT-FILE ASSIGN TO "aerolimit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+           SELECT OPTIONAL FEED-FILE ASSIGN TO "aerofeed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-FILE-STATUS.
+           SELECT OPTIONAL STRUCT-FILE ASSIGN TO "aerostep.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STRUCT-FILE-STATUS.
+           SELECT OPTIONAL CERT-FILE ASSIGN TO "aerocert.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CERT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE RECORD IS VARYING DEPENDING ON WS-REC-LEN.
        01  REPORT-RECORD               PIC X(120).
 
+       FD  OPERATOR-FILE.
+       01  OPERATOR-RECORD             PIC X(80).
+
+       FD  LIMIT-FILE.
+       01  LIMIT-RECORD                PIC X(80).
+
+       FD  FEED-FILE.
+       01  FEED-RECORD                 PIC X(80).
+
+       *> Structured, headered companion to REPORT-FILE (aerostep.txt).
+       *> Same events, fixed delimited columns, for downstream tools
+       *> that would rather not parse the free-form log.
+       FD  STRUCT-FILE RECORD IS VARYING DEPENDING ON WS-STRUCT-REC-LEN.
+       01  STRUCT-RECORD               PIC X(150).
+
+       *> Printable pass/fail travel certificate, one block per unit,
+       *> appended to the same running file so a shift's certificates
+       *> can all be printed from a single job.
+       FD  CERT-FILE.
+       01  CERT-RECORD                 PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS              PIC XX.
+       01 WS-OPERATOR-FILE-STATUS     PIC XX.
+       01 WS-LIMIT-FILE-STATUS        PIC XX.
+       01 WS-FEED-FILE-STATUS         PIC XX.
+       01 WS-STRUCT-FILE-STATUS       PIC XX.
+       01 WS-CERT-FILE-STATUS         PIC XX.
        01 WS-REC-LEN                  PIC 9(3).
+       01 WS-STRUCT-REC-LEN           PIC 9(3).
+       01 WS-STRUCT-PTR               PIC 9(3).
        01 WS-FAILED                   PIC X VALUE "N".
 
+       *> Values captured at the end of each test step (whatever path
+       *> it took - fresh test, resumed from checkpoint, skipped, or
+       *> supervisor override) so WRITE-CERTIFICATE always has the
+       *> final outcome to print, without re-deriving it.
+       01 WS-CERT-PRESS-STATUS        PIC X(10).
+       01 WS-CERT-PRESS-VALUE         PIC X(08).
+       01 WS-CERT-HEAT-STATUS         PIC X(10).
+       01 WS-CERT-HEAT-VALUE          PIC X(08).
+       01 WS-CERT-QUALITY-STATUS      PIC X(10).
+       01 WS-CERT-QUALITY-VALUE       PIC X(08).
+
        *> Login Variables
        01 WS-OPERATOR-ID              PIC X(20).
-       01 WS-ACCESS-CODE              PIC X(128).
-       01 WS-EXPECTED-CODE            PIC X(128).
-       01 WS-ENV-CODE                 PIC X(128).
+       01 WS-ACCESS-CODE              PIC X(20).
+
+       *> Operator credentials table, loaded once from aerooper.dat
+       *> (operator-id, access-code, supervisor-flag). Replaces the
+       *> single shared AERO_PASS code so the audit trail can be
+       *> trusted to show who actually ran a given batch.
+       01 WS-OPERATOR-COUNT           PIC 9(3) VALUE 0.
+       01 WS-OPERATOR-TABLE.
+           05 OPERATOR-ENTRY OCCURS 100 TIMES INDEXED BY OP-IDX.
+               10 OP-ID                PIC X(20).
+               10 OP-CODE              PIC X(20).
+               10 OP-SUPERVISOR        PIC X(1).
+       01 WS-LOGIN-IDX                PIC 9(3) VALUE 0.
+       01 WS-LOGIN-OK                 PIC X VALUE "N".
+
+       *> Unit/Serial Tracking (multi-unit batch run)
+       01 WS-UNIT-ID                  PIC X(20) VALUE SPACES.
+       01 WS-MORE-UNITS               PIC X VALUE "Y".
+       01 WS-ANOTHER-ANSWER           PIC X(1).
 
        01 WS-PRESSURE                 PIC 9(4).
-       01 MIN-PRESS                  PIC 9(4) VALUE 80.
-       01 MAX-PRESS                  PIC 9(4) VALUE 120.
+       01 MIN-PRESS                  PIC 9(4).
+       01 MAX-PRESS                  PIC 9(4).
        01 WS-HEAT                    PIC 9(4).
-       01 MIN-HEAT                   PIC 9(4) VALUE 200.
-       01 MAX-HEAT                   PIC 9(4) VALUE 300.
+       01 MIN-HEAT                   PIC 9(4).
+       01 MAX-HEAT                   PIC 9(4).
        01 WS-QUALITY                 PIC 9(3).
-       01 QUALITY-THRESH             PIC 9(3) VALUE 70.
+       01 QUALITY-THRESH             PIC 9(3).
+       01 WS-MAX-RETRY                PIC 9(2).
+
+       *> Product/part-specific tolerances, loaded once from
+       *> aerolimit.dat so a spec revision no longer needs a
+       *> recompile. Falls back to the DEFAULT row if the entered
+       *> product/part number has no row of its own.
+       01 WS-PRODUCT-ID               PIC X(10).
+       01 WS-LIMIT-COUNT              PIC 9(3) VALUE 0.
+       01 WS-LIMIT-TABLE.
+           05 LIMIT-ENTRY OCCURS 50 TIMES INDEXED BY LIM-IDX.
+               10 LIM-PRODUCT          PIC X(10).
+               10 LIM-MIN-PRESS        PIC 9(4).
+               10 LIM-MAX-PRESS        PIC 9(4).
+               10 LIM-MIN-HEAT         PIC 9(4).
+               10 LIM-MAX-HEAT         PIC 9(4).
+               10 LIM-QUALITY-THRESH   PIC 9(3).
+               10 LIM-MAX-RETRY        PIC 9(2).
+       01 WS-LIMIT-FOUND-IDX          PIC 9(3) VALUE 0.
+
+       *> Instrument feed readings, loaded once from aerofeed.dat and
+       *> keyed by unit/serial number. Replaces FUNCTION RANDOM with
+       *> the actual gauge/thermocouple/scale reading recorded for
+       *> the unit currently on the bench.
+       01 WS-FEED-COUNT               PIC 9(4) VALUE 0.
+       01 WS-FEED-TABLE.
+           05 FEED-ENTRY OCCURS 500 TIMES INDEXED BY FEED-IDX.
+               10 FEED-UNIT-ID         PIC X(20).
+               10 FEED-PRESSURE        PIC 9(4).
+               10 FEED-HEAT            PIC 9(4).
+               10 FEED-QUALITY         PIC 9(4).
+       01 WS-FEED-FOUND-IDX           PIC 9(4) VALUE 0.
+
+       *> Checkpoint/restart state, rebuilt for the current unit each
+       *> time RESTORE-CHECKPOINT runs by re-reading aerostep.txt. If
+       *> the program was killed and restarted mid-sequence, the
+       *> operator/unit's already-PASSED steps are found here so
+       *> MAIN-LOGIC can skip straight to the next untested step.
+       01 WS-PRESSURE-DONE            PIC X VALUE "N".
+       01 WS-HEAT-DONE                PIC X VALUE "N".
+       01 WS-QUALITY-DONE             PIC X VALUE "N".
+       01 WS-CK-TIMESTAMP             PIC X(19).
+       01 WS-CK-OPERATOR              PIC X(20).
+       01 WS-CK-UNIT                  PIC X(20).
+       01 WS-CK-FIELD                 PIC X(30).
+       01 WS-CK-STATUS                PIC X(10).
+       01 WS-CK-VALUE                 PIC X(20).
+
+      *> The actual recorded status/reading behind each *-DONE flag
+      *> above, so RESUME-* can put the real PASSED result on the
+      *> travel certificate instead of a "RESUMED"/"(PRIOR)" placeholder.
+       01 WS-CK-PRESS-STATUS          PIC X(10).
+       01 WS-CK-PRESS-VALUE           PIC X(20).
+       01 WS-CK-HEAT-STATUS           PIC X(10).
+       01 WS-CK-HEAT-VALUE            PIC X(20).
+       01 WS-CK-QUAL-STATUS           PIC X(10).
+       01 WS-CK-QUAL-VALUE            PIC X(20).
+
+       *> Supervisor override/retest (used when a test FAILs instead
+       *> of hard-skipping every remaining step for the unit).
+       01 WS-SUPERVISOR-ID            PIC X(20).
+       01 WS-SUPERVISOR-CODE          PIC X(20).
+       01 WS-SUPERVISOR-OK            PIC X VALUE "N".
+       01 WS-RETRY-COUNT              PIC 9(2) VALUE 0.
+       01 WS-RETEST-ACK               PIC X(1).
 
        *> Optimization: Group item for timestamp to allow direct component access
        *> and avoid expensive STRING operations in the hot path.
@@ -48,7 +182,7 @@
        01 WS-FORMATTED-DATE          PIC X(11).
        01 WS-FIELD-NAME              PIC X(30).
        01 WS-FIELD-VALUE             PIC 9(4).
-       01 WS-FIELD-VALUE-DISPLAY    PIC X(8).
+       01 WS-FIELD-VALUE-DISPLAY    PIC X(20).
        01 WS-NUM-EDIT               PIC ZZZ9.
        01 WS-DATE                   PIC 9(8).
        01 WS-TIME                   PIC 9(8).
@@ -87,6 +221,13 @@
            05 PIC X VALUE X'1B'.
            05 PIC X(3) VALUE "[0m".
 
+       01 STR-RESUMED.
+           05 PIC X VALUE X'1B'.
+           05 PIC X(4) VALUE "[36m".
+           05 PIC X(11) VALUE "[>] RESUMED".
+           05 PIC X VALUE X'1B'.
+           05 PIC X(3) VALUE "[0m".
+
        01 WS-CURSOR-HIDE.
            05 PIC X VALUE X'1B'.
            05 PIC X(6) VALUE "[?25l".
@@ -132,51 +273,439 @@
                STOP RUN
            END-IF
 
+           PERFORM OPEN-STRUCTURED-LOG
+
+           OPEN EXTEND CERT-FILE
+           IF WS-CERT-FILE-STATUS NOT = "00" AND WS-CERT-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN CERTIFICATE FILE. STATUS: " WS-CERT-FILE-STATUS
+               CLOSE REPORT-FILE
+               CLOSE STRUCT-FILE
+               STOP RUN
+           END-IF
+
            PERFORM SETUP-DATE
 
+           PERFORM LOAD-OPERATORS
+
            PERFORM LOGIN-SEQUENCE
 
+           PERFORM PRODUCT-ENTRY
+           PERFORM LOAD-THRESHOLDS
+           PERFORM LOAD-FEED-TABLE
+
            DISPLAY WS-CURSOR-HIDE WITH NO ADVANCING
 
+           PERFORM UNIT-ENTRY
+           PERFORM RUN-UNIT-BATCH UNTIL WS-MORE-UNITS = "N"
+
+           DISPLAY WS-CURSOR-SHOW WITH NO ADVANCING
+
+           CLOSE REPORT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: ERROR CLOSING LOG FILE. STATUS: " WS-FILE-STATUS
+           END-IF
+           CLOSE STRUCT-FILE
+           CLOSE CERT-FILE
+           STOP RUN.
+
+       *> Opens the structured companion log and, if this is the first
+       *> time it has ever been created (status 05), writes the header
+       *> row before any event rows go out.
+       OPEN-STRUCTURED-LOG.
+           OPEN EXTEND STRUCT-FILE
+           IF WS-STRUCT-FILE-STATUS NOT = "00" AND WS-STRUCT-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN STRUCTURED LOG. STATUS: " WS-STRUCT-FILE-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+           IF WS-STRUCT-FILE-STATUS = "05"
+               MOVE 1 TO WS-STRUCT-PTR
+               STRING "TIMESTAMP,OPERATOR,UNIT_ID,STEP,STATUS,VALUE"
+                   DELIMITED BY SIZE INTO STRUCT-RECORD
+                   WITH POINTER WS-STRUCT-PTR
+               COMPUTE WS-STRUCT-REC-LEN = WS-STRUCT-PTR - 1
+               WRITE STRUCT-RECORD
+           END-IF.
+
+       *> One iteration of the bench sequence for the unit currently
+       *> held in WS-UNIT-ID, then prompts for the next unit/serial.
+       RUN-UNIT-BATCH.
+           MOVE "N" TO WS-FAILED
+
+           *> Close the append handle so aerostep.txt can be read back
+           *> for checkpoint state, then reopen for this unit's writes.
+           CLOSE REPORT-FILE
+           PERFORM RESTORE-CHECKPOINT
+           OPEN EXTEND REPORT-FILE
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT REOPEN LOG FILE. STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
            PERFORM DRAW-UI-SHELL
 
            PERFORM INITIALIZATION
-           IF WS-FAILED NOT = "Y"
+           PERFORM PRESSURE-STEP
+           PERFORM HEAT-STEP
+           PERFORM QUALITY-STEP
+
+           PERFORM FINALIZE
+
+           *> Marks this unit as fully disposed of (whatever the
+           *> verdict) so RESTORE-CHECKPOINT never mistakes an
+           *> already-completed, already-certified run for a
+           *> crash-in-progress one if this same operator/unit is
+           *> ever entered again.
+           PERFORM GET-TIMESTAMP
+           MOVE "DISPOSITION" TO WS-FIELD-NAME
+           MOVE "COMPLETE" TO WS-STATUS
+           MOVE SPACES TO WS-FIELD-VALUE-DISPLAY
+           PERFORM WRITE-LOG
+
+           PERFORM WRITE-CERTIFICATE
+
+           PERFORM UNIT-ENTRY.
+
+       *> Scans aerostep.txt for steps already PASSED by this operator
+       *> for this unit, so a program restart after a crash resumes at
+       *> the next untested step instead of redoing the whole sequence.
+       RESTORE-CHECKPOINT.
+           MOVE "N" TO WS-PRESSURE-DONE
+           MOVE "N" TO WS-HEAT-DONE
+           MOVE "N" TO WS-QUALITY-DONE
+           MOVE SPACES TO WS-CK-PRESS-STATUS WS-CK-PRESS-VALUE
+           MOVE SPACES TO WS-CK-HEAT-STATUS  WS-CK-HEAT-VALUE
+           MOVE SPACES TO WS-CK-QUAL-STATUS  WS-CK-QUAL-VALUE
+           OPEN INPUT REPORT-FILE
+           IF WS-FILE-STATUS = "00" OR WS-FILE-STATUS = "05"
+               PERFORM READ-CHECKPOINT-RECORD UNTIL WS-FILE-STATUS = "10"
+           END-IF
+           CLOSE REPORT-FILE.
+
+       READ-CHECKPOINT-RECORD.
+           READ REPORT-FILE
+           IF WS-FILE-STATUS = "00"
+               PERFORM PARSE-CHECKPOINT-RECORD
+           END-IF.
+
+       PARSE-CHECKPOINT-RECORD.
+           MOVE SPACES TO WS-CK-TIMESTAMP WS-CK-OPERATOR WS-CK-UNIT
+                          WS-CK-FIELD WS-CK-STATUS WS-CK-VALUE
+           UNSTRING REPORT-RECORD DELIMITED BY ","
+               INTO WS-CK-TIMESTAMP WS-CK-OPERATOR WS-CK-UNIT
+                    WS-CK-FIELD WS-CK-STATUS WS-CK-VALUE
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-CK-OPERATOR) = FUNCTION TRIM(WS-OPERATOR-ID)
+              AND FUNCTION TRIM(WS-CK-UNIT) = FUNCTION TRIM(WS-UNIT-ID)
+               IF FUNCTION TRIM(WS-CK-FIELD) = "DISPOSITION"
+                  AND FUNCTION TRIM(WS-CK-STATUS) = "COMPLETE"
+                   *> This unit already ran all the way to FINALIZE in
+                   *> an earlier process (it was fully disposed of, not
+                   *> left mid-sequence by a crash). Any PASSED lines
+                   *> seen before this marker belong to that earlier,
+                   *> already-certified run and must not be replayed
+                   *> as this run's checkpoint - clear back to "not
+                   *> done" so re-testing this serial takes fresh
+                   *> gauge/thermocouple/scale readings. PASSED lines
+                   *> seen AFTER this marker are from a genuine later
+                   *> retest attempt and still checkpoint normally.
+                   MOVE "N" TO WS-PRESSURE-DONE
+                   MOVE "N" TO WS-HEAT-DONE
+                   MOVE "N" TO WS-QUALITY-DONE
+                   MOVE SPACES TO WS-CK-PRESS-STATUS WS-CK-PRESS-VALUE
+                   MOVE SPACES TO WS-CK-HEAT-STATUS  WS-CK-HEAT-VALUE
+                   MOVE SPACES TO WS-CK-QUAL-STATUS  WS-CK-QUAL-VALUE
+               ELSE
+                   IF FUNCTION TRIM(WS-CK-STATUS) = "PASSED"
+                       EVALUATE FUNCTION TRIM(WS-CK-FIELD)
+                           WHEN "Pressure (80-120)"
+                               MOVE "Y" TO WS-PRESSURE-DONE
+                               MOVE WS-CK-STATUS TO WS-CK-PRESS-STATUS
+                               MOVE WS-CK-VALUE TO WS-CK-PRESS-VALUE
+                           WHEN "Heat (200-300)"
+                               MOVE "Y" TO WS-HEAT-DONE
+                               MOVE WS-CK-STATUS TO WS-CK-HEAT-STATUS
+                               MOVE WS-CK-VALUE TO WS-CK-HEAT-VALUE
+                           WHEN "Quality (Min 70)"
+                               MOVE "Y" TO WS-QUALITY-DONE
+                               MOVE WS-CK-STATUS TO WS-CK-QUAL-STATUS
+                               MOVE WS-CK-VALUE TO WS-CK-QUAL-VALUE
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> Runs, skips, or shows as resumed-from-checkpoint each of the
+       *> three tests, depending on prior checkpoint state and whether
+       *> an earlier step in this pass has already failed the unit.
+       *> Pressure is always the first test of the pass, so WS-FAILED
+       *> cannot yet be set to "Y" when this runs - unlike HEAT-STEP
+       *> and QUALITY-STEP below, there is no earlier step in the same
+       *> pass that could have failed the unit first.
+       PRESSURE-STEP.
+           IF WS-PRESSURE-DONE = "Y"
+               PERFORM RESUME-PRESSURE
+           ELSE
                PERFORM PRESSURE-TEST
+               IF WS-STATUS-CODE = 2
+                   PERFORM OVERRIDE-PRESSURE
+               END-IF
+               MOVE WS-STATUS TO WS-CERT-PRESS-STATUS
+               MOVE WS-FIELD-VALUE-DISPLAY TO WS-CERT-PRESS-VALUE
+           END-IF.
+
+       HEAT-STEP.
+           IF WS-HEAT-DONE = "Y"
+               PERFORM RESUME-HEAT
            ELSE
-               PERFORM SKIP-PRESSURE
+               IF WS-FAILED = "Y"
+                   PERFORM SKIP-HEAT
+               ELSE
+                   PERFORM HEAT-TREATMENT
+                   IF WS-STATUS-CODE = 2
+                       PERFORM OVERRIDE-HEAT
+                   END-IF
+               END-IF
+               MOVE WS-STATUS TO WS-CERT-HEAT-STATUS
+               MOVE WS-FIELD-VALUE-DISPLAY TO WS-CERT-HEAT-VALUE
+           END-IF.
+
+       QUALITY-STEP.
+           IF WS-QUALITY-DONE = "Y"
+               PERFORM RESUME-QUALITY
+           ELSE
+               IF WS-FAILED = "Y"
+                   PERFORM SKIP-QUALITY
+               ELSE
+                   PERFORM QUALITY-INSPECTION
+                   IF WS-STATUS-CODE = 2
+                       PERFORM OVERRIDE-QUALITY
+                   END-IF
+               END-IF
+               MOVE WS-STATUS TO WS-CERT-QUALITY-STATUS
+               MOVE WS-FIELD-VALUE-DISPLAY TO WS-CERT-QUALITY-VALUE
+           END-IF.
+
+       *> The on-screen row still reads "RESUMED"/"(PRIOR)" so the
+       *> operator can see this step was skipped as already-done, but
+       *> the certificate gets the real checkpointed status/reading
+       *> from PARSE-CHECKPOINT-RECORD, not the placeholder text.
+       RESUME-PRESSURE.
+           MOVE "Pressure (80-120)" TO WS-FIELD-NAME
+           MOVE 7 TO UI-LINE
+           MOVE "(PRIOR)" TO WS-FIELD-VALUE-DISPLAY
+           MOVE "RESUMED" TO WS-STATUS
+           MOVE 4 TO WS-STATUS-CODE
+           PERFORM UPDATE-UI-ROW
+           MOVE WS-CK-PRESS-STATUS TO WS-CERT-PRESS-STATUS
+           MOVE WS-CK-PRESS-VALUE TO WS-CERT-PRESS-VALUE.
+
+       RESUME-HEAT.
+           MOVE "Heat (200-300)" TO WS-FIELD-NAME
+           MOVE 8 TO UI-LINE
+           MOVE "(PRIOR)" TO WS-FIELD-VALUE-DISPLAY
+           MOVE "RESUMED" TO WS-STATUS
+           MOVE 4 TO WS-STATUS-CODE
+           PERFORM UPDATE-UI-ROW
+           MOVE WS-CK-HEAT-STATUS TO WS-CERT-HEAT-STATUS
+           MOVE WS-CK-HEAT-VALUE TO WS-CERT-HEAT-VALUE.
+
+       RESUME-QUALITY.
+           MOVE "Quality (Min 70)" TO WS-FIELD-NAME
+           MOVE 9 TO UI-LINE
+           MOVE "(PRIOR)" TO WS-FIELD-VALUE-DISPLAY
+           MOVE "RESUMED" TO WS-STATUS
+           MOVE 4 TO WS-STATUS-CODE
+           PERFORM UPDATE-UI-ROW
+           MOVE WS-CK-QUAL-STATUS TO WS-CERT-QUALITY-STATUS
+           MOVE WS-CK-QUAL-VALUE TO WS-CERT-QUALITY-VALUE.
+
+       *> A FAILED test no longer hard-skips the rest of the unit.
+       *> A supervisor can authorize a retest, up to the per-product
+       *> WS-MAX-RETRY limit loaded by LOAD-THRESHOLDS. Every attempt
+       *> still runs the normal test paragraph, so it still lands in
+       *> the log the same way a first attempt does.
+       OVERRIDE-PRESSURE.
+           PERFORM SUPERVISOR-AUTH
+           IF WS-SUPERVISOR-OK = "Y"
+               MOVE 0 TO WS-RETRY-COUNT
+               PERFORM RETRY-PRESSURE
+                   UNTIL WS-STATUS-CODE NOT = 2 OR WS-RETRY-COUNT >= WS-MAX-RETRY
            END-IF
-           IF WS-FAILED NOT = "Y"
-               PERFORM HEAT-TREATMENT
+           IF WS-STATUS-CODE = 2
+               MOVE "Y" TO WS-FAILED
            ELSE
-               PERFORM SKIP-HEAT
+               MOVE "N" TO WS-FAILED
+           END-IF.
+
+       *> A retry is a real physical retest, not a second look at the
+       *> same stale reading - the operator re-measures the unit and
+       *> the instrument feed system rewrites aerofeed.dat for it, so
+       *> the table has to be reloaded from disk before testing again.
+       RETRY-PRESSURE.
+           ADD 1 TO WS-RETRY-COUNT
+           DISPLAY " "
+           DISPLAY "   RETEST " WS-RETRY-COUNT " OF " WS-MAX-RETRY
+               ": RE-MEASURE THE UNIT, THEN PRESS ENTER..." WITH NO ADVANCING
+           ACCEPT WS-RETEST-ACK
+           PERFORM LOAD-FEED-TABLE
+           PERFORM PRESSURE-TEST.
+
+       OVERRIDE-HEAT.
+           PERFORM SUPERVISOR-AUTH
+           IF WS-SUPERVISOR-OK = "Y"
+               MOVE 0 TO WS-RETRY-COUNT
+               PERFORM RETRY-HEAT
+                   UNTIL WS-STATUS-CODE NOT = 2 OR WS-RETRY-COUNT >= WS-MAX-RETRY
            END-IF
-           IF WS-FAILED NOT = "Y"
-               PERFORM QUALITY-INSPECTION
+           IF WS-STATUS-CODE = 2
+               MOVE "Y" TO WS-FAILED
            ELSE
-               PERFORM SKIP-QUALITY
+               MOVE "N" TO WS-FAILED
+           END-IF.
+
+       RETRY-HEAT.
+           ADD 1 TO WS-RETRY-COUNT
+           DISPLAY " "
+           DISPLAY "   RETEST " WS-RETRY-COUNT " OF " WS-MAX-RETRY
+               ": RE-MEASURE THE UNIT, THEN PRESS ENTER..." WITH NO ADVANCING
+           ACCEPT WS-RETEST-ACK
+           PERFORM LOAD-FEED-TABLE
+           PERFORM HEAT-TREATMENT.
+
+       OVERRIDE-QUALITY.
+           PERFORM SUPERVISOR-AUTH
+           IF WS-SUPERVISOR-OK = "Y"
+               MOVE 0 TO WS-RETRY-COUNT
+               PERFORM RETRY-QUALITY
+                   UNTIL WS-STATUS-CODE NOT = 2 OR WS-RETRY-COUNT >= WS-MAX-RETRY
            END-IF
+           IF WS-STATUS-CODE = 2
+               MOVE "Y" TO WS-FAILED
+           ELSE
+               MOVE "N" TO WS-FAILED
+           END-IF.
 
-           PERFORM FINALIZE
+       RETRY-QUALITY.
+           ADD 1 TO WS-RETRY-COUNT
+           DISPLAY " "
+           DISPLAY "   RETEST " WS-RETRY-COUNT " OF " WS-MAX-RETRY
+               ": RE-MEASURE THE UNIT, THEN PRESS ENTER..." WITH NO ADVANCING
+           ACCEPT WS-RETEST-ACK
+           PERFORM LOAD-FEED-TABLE
+           PERFORM QUALITY-INSPECTION.
 
-           DISPLAY WS-CURSOR-SHOW WITH NO ADVANCING
+       *> Looks the entered supervisor ID up in the same operator
+       *> table LOAD-OPERATORS already built, requiring OP-SUPERVISOR
+       *> = "Y" on that row. A blank supervisor ID declines the
+       *> override and leaves the unit failed as-is.
+       SUPERVISOR-AUTH.
+           MOVE "N" TO WS-SUPERVISOR-OK
+           DISPLAY " "
+           DISPLAY "   *** FAILED - SUPERVISOR OVERRIDE AVAILABLE ***"
+           DISPLAY "   SUPERVISOR ID (blank to skip retest): " WITH NO ADVANCING
+           ACCEPT WS-SUPERVISOR-ID
+           INSPECT WS-SUPERVISOR-ID REPLACING ALL WS-ESC BY SPACE
+                                              ALL "," BY SPACE
 
-           CLOSE REPORT-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "WARNING: ERROR CLOSING LOG FILE. STATUS: " WS-FILE-STATUS
+           *> Prevent CSV Injection (Formula Injection) - same guard as
+           *> WS-OPERATOR-ID and WS-UNIT-ID, since this ID also flows
+           *> straight into aerostep.csv's VALUE column on GRANTED.
+           IF WS-SUPERVISOR-ID(1:1) = "=" OR
+              WS-SUPERVISOR-ID(1:1) = "+" OR
+              WS-SUPERVISOR-ID(1:1) = "-" OR
+              WS-SUPERVISOR-ID(1:1) = "@"
+               MOVE "_" TO WS-SUPERVISOR-ID(1:1)
            END-IF
-           STOP RUN.
 
-       LOGIN-SEQUENCE.
-           ACCEPT WS-ENV-CODE FROM ENVIRONMENT "AERO_PASS"
-           IF WS-ENV-CODE = SPACES THEN
+           IF WS-SUPERVISOR-ID NOT = SPACES
+               DISPLAY "   SUPERVISOR ACCESS CODE (Hidden): " WITH NO ADVANCING
+               DISPLAY WS-ESC "[8m" WITH NO ADVANCING
+               ACCEPT WS-SUPERVISOR-CODE
+               DISPLAY WS-ESC "[0m"
+               PERFORM VARYING WS-LOGIN-IDX FROM 1 BY 1
+                   UNTIL WS-LOGIN-IDX > WS-OPERATOR-COUNT
+                   IF FUNCTION TRIM(OP-ID(WS-LOGIN-IDX)) = FUNCTION TRIM(WS-SUPERVISOR-ID)
+                      AND FUNCTION TRIM(OP-CODE(WS-LOGIN-IDX)) = FUNCTION TRIM(WS-SUPERVISOR-CODE)
+                      AND OP-SUPERVISOR(WS-LOGIN-IDX) = "Y"
+                       MOVE "Y" TO WS-SUPERVISOR-OK
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-SUPERVISOR-OK = "Y"
+               DISPLAY "   " WS-ESC "[32m" "[+] OVERRIDE AUTHORIZED - RETESTING." WS-ESC "[0m"
+               MOVE "OVERRIDE" TO WS-FIELD-NAME
+               MOVE "GRANTED" TO WS-STATUS
+               MOVE WS-SUPERVISOR-ID TO WS-FIELD-VALUE-DISPLAY
+               PERFORM GET-TIMESTAMP
+               PERFORM WRITE-LOG
+           ELSE
+               DISPLAY "   " WS-ESC "[31m" "[X] NO OVERRIDE - UNIT REMAINS FAILED." WS-ESC "[0m"
+               MOVE "OVERRIDE" TO WS-FIELD-NAME
+               MOVE "DENIED" TO WS-STATUS
+               MOVE SPACES TO WS-FIELD-VALUE-DISPLAY
+               PERFORM GET-TIMESTAMP
+               PERFORM WRITE-LOG
+           END-IF
+           CALL "C$SLEEP" USING WS-SLEEP-SEC.
+
+       *> Prompts the operator for the next unit/serial number without
+       *> forcing a full program restart and re-login between parts.
+       UNIT-ENTRY.
+           DISPLAY WS-ESC "[13;1H"
+           DISPLAY " "
+           DISPLAY "   UNIT/SERIAL NUMBER (blank to end shift): " WITH NO ADVANCING
+           ACCEPT WS-UNIT-ID
+           INSPECT WS-UNIT-ID REPLACING ALL WS-ESC BY SPACE
+                                        ALL "," BY SPACE
+           IF WS-UNIT-ID(1:1) = "=" OR
+              WS-UNIT-ID(1:1) = "+" OR
+              WS-UNIT-ID(1:1) = "-" OR
+              WS-UNIT-ID(1:1) = "@"
+               MOVE "_" TO WS-UNIT-ID(1:1)
+           END-IF
+           IF WS-UNIT-ID = SPACES
+               MOVE "N" TO WS-MORE-UNITS
+           ELSE
+               MOVE "Y" TO WS-MORE-UNITS
+           END-IF.
+
+       *> Loads the maintained operator credentials file into memory
+       *> once at startup so LOGIN-SEQUENCE can validate both the
+       *> operator id and its own access code against a real record,
+       *> instead of one shared passcode anyone could type any name
+       *> against.
+       LOAD-OPERATORS.
+           MOVE 0 TO WS-OPERATOR-COUNT
+           OPEN INPUT OPERATOR-FILE
+           IF WS-OPERATOR-FILE-STATUS NOT = "00" AND WS-OPERATOR-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN OPERATOR FILE. STATUS: " WS-OPERATOR-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM READ-OPERATOR-RECORD UNTIL WS-OPERATOR-FILE-STATUS = "10"
+           CLOSE OPERATOR-FILE
+           IF WS-OPERATOR-COUNT = 0
                DISPLAY "CRITICAL SECURITY ERROR: SECURITY CONFIGURATION MISSING."
                DISPLAY "SYSTEM HALTED."
                STOP RUN
-           ELSE
-               MOVE WS-ENV-CODE TO WS-EXPECTED-CODE
-           END-IF
+           END-IF.
 
+       READ-OPERATOR-RECORD.
+           READ OPERATOR-FILE
+           IF WS-OPERATOR-FILE-STATUS = "00"
+               IF WS-OPERATOR-COUNT >= 100
+                   DISPLAY "CRITICAL ERROR: OPERATOR TABLE FULL (MAX 100)."
+                   CLOSE OPERATOR-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-OPERATOR-COUNT
+               MOVE WS-OPERATOR-COUNT TO OP-IDX
+               UNSTRING OPERATOR-RECORD DELIMITED BY ","
+                   INTO OP-ID(OP-IDX) OP-CODE(OP-IDX) OP-SUPERVISOR(OP-IDX)
+               END-UNSTRING
+           END-IF.
+
+       LOGIN-SEQUENCE.
            DISPLAY WS-ESC "[2J" WS-ESC "[H"
                    WS-BOX-TOP(1:240)
                    X'0A'
@@ -216,8 +745,9 @@
            DISPLAY " "
 
            PERFORM GET-TIMESTAMP
+           PERFORM VALIDATE-OPERATOR
 
-           IF WS-ACCESS-CODE = WS-EXPECTED-CODE THEN
+           IF WS-LOGIN-OK = "Y" THEN
                DISPLAY "   " WS-ESC "[32m" "[+] ACCESS GRANTED." WS-ESC "[0m"
                CALL "C$SLEEP" USING WS-SLEEP-SEC
                MOVE "LOGIN" TO WS-FIELD-NAME
@@ -233,7 +763,135 @@
                CLOSE REPORT-FILE
                STOP RUN
            END-IF.
-       
+
+       *> Looks WS-OPERATOR-ID up in the credentials table loaded by
+       *> LOAD-OPERATORS and checks the entered access code against
+       *> that specific operator's own code (not one shared secret).
+       VALIDATE-OPERATOR.
+           MOVE "N" TO WS-LOGIN-OK
+           PERFORM VARYING WS-LOGIN-IDX FROM 1 BY 1
+               UNTIL WS-LOGIN-IDX > WS-OPERATOR-COUNT
+               IF FUNCTION TRIM(OP-ID(WS-LOGIN-IDX)) = FUNCTION TRIM(WS-OPERATOR-ID)
+                  AND FUNCTION TRIM(OP-CODE(WS-LOGIN-IDX)) = FUNCTION TRIM(WS-ACCESS-CODE)
+                   MOVE "Y" TO WS-LOGIN-OK
+               END-IF
+           END-PERFORM.
+
+       *> Asks which product/part number is on the bench this run so
+       *> LOAD-THRESHOLDS can pull the right tolerances for it.
+       PRODUCT-ENTRY.
+           DISPLAY " "
+           DISPLAY "   PRODUCT/PART NUMBER: " WITH NO ADVANCING
+           ACCEPT WS-PRODUCT-ID
+           INSPECT WS-PRODUCT-ID REPLACING ALL "," BY SPACE
+           IF WS-PRODUCT-ID = SPACES
+               MOVE "DEFAULT" TO WS-PRODUCT-ID
+           END-IF.
+
+       *> Loads the per-product pass/fail tolerances from aerolimit.dat
+       *> and applies the row matching WS-PRODUCT-ID, falling back to
+       *> the DEFAULT row (and finally to the original factory
+       *> defaults) if the operator's product has no row of its own.
+       LOAD-THRESHOLDS.
+           MOVE 0 TO WS-LIMIT-COUNT
+           OPEN INPUT LIMIT-FILE
+           IF WS-LIMIT-FILE-STATUS = "00" OR WS-LIMIT-FILE-STATUS = "05"
+               PERFORM READ-LIMIT-RECORD UNTIL WS-LIMIT-FILE-STATUS = "10"
+               CLOSE LIMIT-FILE
+           END-IF
+
+           MOVE 0 TO WS-LIMIT-FOUND-IDX
+           PERFORM VARYING LIM-IDX FROM 1 BY 1
+               UNTIL LIM-IDX > WS-LIMIT-COUNT
+               IF FUNCTION TRIM(LIM-PRODUCT(LIM-IDX)) = FUNCTION TRIM(WS-PRODUCT-ID)
+                   MOVE LIM-IDX TO WS-LIMIT-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-LIMIT-FOUND-IDX = 0
+               PERFORM VARYING LIM-IDX FROM 1 BY 1
+                   UNTIL LIM-IDX > WS-LIMIT-COUNT
+                   IF FUNCTION TRIM(LIM-PRODUCT(LIM-IDX)) = "DEFAULT"
+                       MOVE LIM-IDX TO WS-LIMIT-FOUND-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-LIMIT-FOUND-IDX = 0
+               DISPLAY "WARNING: NO TOLERANCE ROW FOR PRODUCT " FUNCTION TRIM(WS-PRODUCT-ID)
+                       " - USING FACTORY DEFAULTS."
+               MOVE 80  TO MIN-PRESS
+               MOVE 120 TO MAX-PRESS
+               MOVE 200 TO MIN-HEAT
+               MOVE 300 TO MAX-HEAT
+               MOVE 70  TO QUALITY-THRESH
+               MOVE 2   TO WS-MAX-RETRY
+           ELSE
+               MOVE LIM-MIN-PRESS(WS-LIMIT-FOUND-IDX)      TO MIN-PRESS
+               MOVE LIM-MAX-PRESS(WS-LIMIT-FOUND-IDX)      TO MAX-PRESS
+               MOVE LIM-MIN-HEAT(WS-LIMIT-FOUND-IDX)       TO MIN-HEAT
+               MOVE LIM-MAX-HEAT(WS-LIMIT-FOUND-IDX)       TO MAX-HEAT
+               MOVE LIM-QUALITY-THRESH(WS-LIMIT-FOUND-IDX) TO QUALITY-THRESH
+               MOVE LIM-MAX-RETRY(WS-LIMIT-FOUND-IDX)      TO WS-MAX-RETRY
+           END-IF.
+
+       READ-LIMIT-RECORD.
+           READ LIMIT-FILE
+           IF WS-LIMIT-FILE-STATUS = "00"
+               IF WS-LIMIT-COUNT >= 50
+                   DISPLAY "CRITICAL ERROR: THRESHOLD TABLE FULL (MAX 50)."
+                   CLOSE LIMIT-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-LIMIT-COUNT
+               MOVE WS-LIMIT-COUNT TO LIM-IDX
+               UNSTRING LIMIT-RECORD DELIMITED BY ","
+                   INTO LIM-PRODUCT(LIM-IDX) LIM-MIN-PRESS(LIM-IDX)
+                        LIM-MAX-PRESS(LIM-IDX) LIM-MIN-HEAT(LIM-IDX)
+                        LIM-MAX-HEAT(LIM-IDX) LIM-QUALITY-THRESH(LIM-IDX)
+                        LIM-MAX-RETRY(LIM-IDX)
+               END-UNSTRING
+           END-IF.
+
+       *> Loads the instrument feed file into memory once at startup.
+       *> A missing or empty feed file leaves the table empty; a unit
+       *> with no matching reading fails closed rather than getting a
+       *> made-up value (see FIND-FEED-READING).
+       LOAD-FEED-TABLE.
+           MOVE 0 TO WS-FEED-COUNT
+           OPEN INPUT FEED-FILE
+           IF WS-FEED-FILE-STATUS = "00" OR WS-FEED-FILE-STATUS = "05"
+               PERFORM READ-FEED-RECORD UNTIL WS-FEED-FILE-STATUS = "10"
+               CLOSE FEED-FILE
+           END-IF.
+
+       READ-FEED-RECORD.
+           READ FEED-FILE
+           IF WS-FEED-FILE-STATUS = "00"
+               IF WS-FEED-COUNT >= 500
+                   DISPLAY "CRITICAL ERROR: FEED TABLE FULL (MAX 500)."
+                   CLOSE FEED-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-FEED-COUNT
+               MOVE WS-FEED-COUNT TO FEED-IDX
+               UNSTRING FEED-RECORD DELIMITED BY ","
+                   INTO FEED-UNIT-ID(FEED-IDX) FEED-PRESSURE(FEED-IDX)
+                        FEED-HEAT(FEED-IDX) FEED-QUALITY(FEED-IDX)
+               END-UNSTRING
+           END-IF.
+
+       *> Finds the feed row for the unit currently on the bench.
+       *> Sets WS-FEED-FOUND-IDX to 0 when no reading was recorded for
+       *> this unit.
+       FIND-FEED-READING.
+           MOVE 0 TO WS-FEED-FOUND-IDX
+           PERFORM VARYING FEED-IDX FROM 1 BY 1
+               UNTIL FEED-IDX > WS-FEED-COUNT
+               IF FUNCTION TRIM(FEED-UNIT-ID(FEED-IDX)) = FUNCTION TRIM(WS-UNIT-ID)
+                   MOVE FEED-IDX TO WS-FEED-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
        DRAW-UI-SHELL.
            *> Optimization: Consolidated DISPLAY calls (Clear + Shell + Header) to reduce I/O overhead
            DISPLAY WS-ESC "[2J" WS-ESC "[H"
@@ -260,9 +918,11 @@
                    BOX-V " Overall Status:                                                      " BOX-V
                    X'0A'
                    WS-BOX-BOTTOM(1:240)
-                   WS-ESC "[2;55H"
+                   WS-ESC "[2;40H"
                    "Op: "
                    FUNCTION TRIM(WS-OPERATOR-ID)
+                   "  Unit: "
+                   FUNCTION TRIM(WS-UNIT-ID)
                    WITH NO ADVANCING.
 
        UPDATE-UI-ROW.
@@ -288,8 +948,12 @@
                        IF WS-STATUS-CODE = 3
                            STRING STR-SKIPPED DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
                        ELSE
-                           STRING WS-ESC "[37m" WS-STATUS WS-ESC "[0m"
-                               DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           IF WS-STATUS-CODE = 4
+                               STRING STR-RESUMED DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           ELSE
+                               STRING WS-ESC "[37m" WS-STATUS WS-ESC "[0m"
+                                   DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           END-IF
                        END-IF
                    END-IF
                END-IF
@@ -311,8 +975,13 @@
                            STRING WS-ESC "[37m" WS-FIELD-VALUE-DISPLAY WS-ESC "[0m"
                                DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
                        ELSE
-                           STRING WS-FIELD-VALUE-DISPLAY
-                               DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           IF WS-STATUS-CODE = 4
+                               STRING WS-ESC "[36m" WS-FIELD-VALUE-DISPLAY WS-ESC "[0m"
+                                   DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           ELSE
+                               STRING WS-FIELD-VALUE-DISPLAY
+                                   DELIMITED BY SIZE INTO WS-UI-ROW-BUFFER WITH POINTER WS-PTR
+                           END-IF
                        END-IF
                    END-IF
                END-IF
@@ -336,6 +1005,8 @@
                   ", " DELIMITED BY SIZE
                   FUNCTION TRIM(WS-OPERATOR-ID) DELIMITED BY SIZE
                   ", " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-UNIT-ID) DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
                   FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
                   ", " DELIMITED BY SIZE
                   FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
@@ -344,7 +1015,29 @@
                   INTO REPORT-RECORD
                   WITH POINTER WS-LOG-PTR
            COMPUTE WS-REC-LEN = WS-LOG-PTR - 1
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+           PERFORM WRITE-STRUCTURED-LOG.
+
+       *> Same event as WRITE-LOG, written to the fixed-column
+       *> STRUCT-FILE so downstream tooling never has to parse the
+       *> free-form log.
+       WRITE-STRUCTURED-LOG.
+           MOVE 1 TO WS-STRUCT-PTR
+           STRING WS-BASE-TIMESTAMP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OPERATOR-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-UNIT-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-VALUE-DISPLAY) DELIMITED BY SIZE
+                  INTO STRUCT-RECORD
+                  WITH POINTER WS-STRUCT-PTR
+           COMPUTE WS-STRUCT-REC-LEN = WS-STRUCT-PTR - 1
+           WRITE STRUCT-RECORD.
 
        INITIALIZATION.
            *> Set "Processing..." status for immediate feedback
@@ -361,14 +1054,21 @@
            CALL "C$SLEEP" USING WS-SLEEP-SEC.
 
        PRESSURE-TEST.
-           COMPUTE WS-PRESSURE = FUNCTION RANDOM * (MAX-PRESS - MIN-PRESS + 1) + MIN-PRESS
+           PERFORM FIND-FEED-READING
            MOVE "Pressure (80-120)" TO WS-FIELD-NAME
            MOVE 7 TO UI-LINE
-           MOVE WS-PRESSURE TO WS-FIELD-VALUE
            MOVE SPACES TO WS-FIELD-VALUE-DISPLAY
-           MOVE WS-PRESSURE TO WS-NUM-EDIT
-           STRING FUNCTION TRIM(WS-NUM-EDIT) " PSI"
-               DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           IF WS-FEED-FOUND-IDX = 0
+               DISPLAY "WARNING: NO GAUGE READING FOR UNIT " FUNCTION TRIM(WS-UNIT-ID)
+               MOVE 0 TO WS-PRESSURE
+               MOVE "NO READ" TO WS-FIELD-VALUE-DISPLAY
+           ELSE
+               MOVE FEED-PRESSURE(WS-FEED-FOUND-IDX) TO WS-PRESSURE
+               MOVE WS-PRESSURE TO WS-NUM-EDIT
+               STRING FUNCTION TRIM(WS-NUM-EDIT) " PSI"
+                   DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           END-IF
+           MOVE WS-PRESSURE TO WS-FIELD-VALUE
            IF WS-PRESSURE < MIN-PRESS OR WS-PRESSURE > MAX-PRESS
                MOVE "FAILED" TO WS-STATUS
                MOVE 2 TO WS-STATUS-CODE
@@ -381,14 +1081,21 @@
            CALL "C$SLEEP" USING WS-SLEEP-SEC.
 
        HEAT-TREATMENT.
-           COMPUTE WS-HEAT = FUNCTION RANDOM * (MAX-HEAT - MIN-HEAT + 1) + MIN-HEAT
+           PERFORM FIND-FEED-READING
            MOVE "Heat (200-300)" TO WS-FIELD-NAME
            MOVE 8 TO UI-LINE
-           MOVE WS-HEAT TO WS-FIELD-VALUE
            MOVE SPACES TO WS-FIELD-VALUE-DISPLAY
-           MOVE WS-HEAT TO WS-NUM-EDIT
-           STRING FUNCTION TRIM(WS-NUM-EDIT) " C"
-               DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           IF WS-FEED-FOUND-IDX = 0
+               DISPLAY "WARNING: NO THERMOCOUPLE READING FOR UNIT " FUNCTION TRIM(WS-UNIT-ID)
+               MOVE 0 TO WS-HEAT
+               MOVE "NO READ" TO WS-FIELD-VALUE-DISPLAY
+           ELSE
+               MOVE FEED-HEAT(WS-FEED-FOUND-IDX) TO WS-HEAT
+               MOVE WS-HEAT TO WS-NUM-EDIT
+               STRING FUNCTION TRIM(WS-NUM-EDIT) " C"
+                   DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           END-IF
+           MOVE WS-HEAT TO WS-FIELD-VALUE
            IF WS-HEAT < MIN-HEAT OR WS-HEAT > MAX-HEAT
                MOVE "FAILED" TO WS-STATUS
                MOVE 2 TO WS-STATUS-CODE
@@ -401,14 +1108,21 @@
            CALL "C$SLEEP" USING WS-SLEEP-SEC.
 
        QUALITY-INSPECTION.
-           COMPUTE WS-QUALITY = FUNCTION RANDOM * 100
+           PERFORM FIND-FEED-READING
            MOVE "Quality (Min 70)" TO WS-FIELD-NAME
            MOVE 9 TO UI-LINE
-           MOVE WS-QUALITY TO WS-FIELD-VALUE
            MOVE SPACES TO WS-FIELD-VALUE-DISPLAY
-           MOVE WS-QUALITY TO WS-NUM-EDIT
-           STRING FUNCTION TRIM(WS-NUM-EDIT) " %"
-               DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           IF WS-FEED-FOUND-IDX = 0
+               DISPLAY "WARNING: NO INSPECTION SCALE READING FOR UNIT " FUNCTION TRIM(WS-UNIT-ID)
+               MOVE 0 TO WS-QUALITY
+               MOVE "NO READ" TO WS-FIELD-VALUE-DISPLAY
+           ELSE
+               MOVE FEED-QUALITY(WS-FEED-FOUND-IDX) TO WS-QUALITY
+               MOVE WS-QUALITY TO WS-NUM-EDIT
+               STRING FUNCTION TRIM(WS-NUM-EDIT) " %"
+                   DELIMITED BY SIZE INTO WS-FIELD-VALUE-DISPLAY
+           END-IF
+           MOVE WS-QUALITY TO WS-FIELD-VALUE
            IF WS-QUALITY < QUALITY-THRESH
                MOVE "FAILED" TO WS-STATUS
                MOVE 2 TO WS-STATUS-CODE
@@ -420,14 +1134,6 @@
            PERFORM UPDATE-UI-ROW
            CALL "C$SLEEP" USING WS-SLEEP-SEC.
 
-       SKIP-PRESSURE.
-           MOVE "Pressure (80-120)" TO WS-FIELD-NAME
-           MOVE 7 TO UI-LINE
-           MOVE "---" TO WS-FIELD-VALUE-DISPLAY
-           MOVE "SKIPPED" TO WS-STATUS
-           MOVE 3 TO WS-STATUS-CODE
-           PERFORM UPDATE-UI-ROW.
-
        SKIP-HEAT.
            MOVE "Heat (200-300)" TO WS-FIELD-NAME
            MOVE 8 TO UI-LINE
@@ -457,6 +1163,67 @@
            END-IF
            DISPLAY WS-ESC "[13;1H".
 
+       *> Appends a plain-text pass/fail travel certificate for this
+       *> unit to CERT-FILE, one block per unit, suitable for printing
+       *> and shipping with the hardware.
+       WRITE-CERTIFICATE.
+           MOVE "================================================================================" TO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE "                         AEROSTEP UNIT TRAVEL CERTIFICATE" TO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE "================================================================================" TO CERT-RECORD
+           WRITE CERT-RECORD
+
+           MOVE SPACES TO CERT-RECORD
+           STRING "Unit/Serial : " FUNCTION TRIM(WS-UNIT-ID)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "Product/Part: " FUNCTION TRIM(WS-PRODUCT-ID)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "Operator    : " FUNCTION TRIM(WS-OPERATOR-ID)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "Date/Time   : " WS-BASE-TIMESTAMP(1:19)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE " " TO CERT-RECORD
+           WRITE CERT-RECORD
+
+           MOVE "  Step                  Result       Value" TO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "  Pressure (80-120)     " FUNCTION TRIM(WS-CERT-PRESS-STATUS)
+               "         " FUNCTION TRIM(WS-CERT-PRESS-VALUE)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "  Heat (200-300)        " FUNCTION TRIM(WS-CERT-HEAT-STATUS)
+               "         " FUNCTION TRIM(WS-CERT-HEAT-VALUE)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE SPACES TO CERT-RECORD
+           STRING "  Quality (Min 70)      " FUNCTION TRIM(WS-CERT-QUALITY-STATUS)
+               "         " FUNCTION TRIM(WS-CERT-QUALITY-VALUE)
+               DELIMITED BY SIZE INTO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE " " TO CERT-RECORD
+           WRITE CERT-RECORD
+
+           IF WS-FAILED = "Y"
+               MOVE "  OVERALL VERDICT: **** FAILED ****" TO CERT-RECORD
+           ELSE
+               MOVE "  OVERALL VERDICT: PASSED - CLEARED FOR SHIPMENT" TO CERT-RECORD
+           END-IF
+           WRITE CERT-RECORD
+           MOVE "================================================================================" TO CERT-RECORD
+           WRITE CERT-RECORD
+           MOVE " " TO CERT-RECORD
+           WRITE CERT-RECORD.
+
        SETUP-DATE.
            ACCEPT WS-DATE FROM DATE YYYYMMDD
            STRING WS-DATE(1:4) "/" WS-DATE(5:2) "/" WS-DATE(7:2) " "
