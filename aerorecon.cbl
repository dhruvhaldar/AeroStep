@@ -0,0 +1,285 @@
+      *> AEROSTEP-RECON reads the raw append-only log produced by
+      *> AEROSTEP-UI (aerostep.txt) and rolls it up into a one-page
+      *> per-day, per-operator reconciliation report so the shift
+      *> supervisor doesn't have to scroll the raw log by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AEROSTEP-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "aerostep.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "aerostep_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE RECORD IS VARYING DEPENDING ON WS-REC-LEN.
+       01  REPORT-RECORD               PIC X(160).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS              PIC XX.
+       01 WS-SUMMARY-STATUS           PIC XX.
+       01 WS-REC-LEN                  PIC 9(3).
+       01 WS-EOF-SWITCH               PIC X VALUE "N".
+           88 WS-END-OF-LOG                VALUE "Y".
+
+      *> Parsed fields from one raw log line
+       01 WS-RAW-TIMESTAMP            PIC X(19).
+       01 WS-RAW-OPERATOR             PIC X(20).
+       01 WS-RAW-UNIT                 PIC X(20).
+       01 WS-RAW-FIELD                PIC X(30).
+       01 WS-RAW-STATUS               PIC X(10).
+       01 WS-RAW-VALUE                PIC X(20).
+       01 WS-RAW-DATE                 PIC X(10).
+
+      *> Per-day/per-operator rollup table, sized for a full year of
+      *> history (366 days) against every operator aerostep.cbl's own
+      *> credentials table can hold (OP-TABLE OCCURS 100 TIMES) - the
+      *> key here is (date, operator), not just date, and aerostep.txt
+      *> is append-only and never rotated, so a single-day bound would
+      *> not be enough once more than one operator logs in a day.
+       01 WS-GROUP-COUNT              PIC 9(5) VALUE 0.
+       01 WS-GROUP-TABLE.
+           05 WS-GROUP-ENTRY OCCURS 36600 TIMES INDEXED BY GRP-IDX.
+               10 GRP-DATE            PIC X(10).
+               10 GRP-OPERATOR        PIC X(20).
+               10 GRP-PRESS-PASS      PIC 9(5).
+               10 GRP-PRESS-FAIL      PIC 9(5).
+               10 GRP-PRESS-SKIP      PIC 9(5).
+               10 GRP-HEAT-PASS       PIC 9(5).
+               10 GRP-HEAT-FAIL       PIC 9(5).
+               10 GRP-HEAT-SKIP       PIC 9(5).
+               10 GRP-QUAL-PASS       PIC 9(5).
+               10 GRP-QUAL-FAIL       PIC 9(5).
+               10 GRP-QUAL-SKIP       PIC 9(5).
+
+       01 WS-FOUND-SWITCH             PIC X VALUE "N".
+           88 WS-GROUP-FOUND               VALUE "Y".
+
+      *> Grand totals across the whole file (for the overall yield line)
+       01 WS-TOTAL-PASS               PIC 9(6) VALUE 0.
+       01 WS-TOTAL-FAIL               PIC 9(6) VALUE 0.
+       01 WS-TOTAL-SKIP               PIC 9(6) VALUE 0.
+       01 WS-TOTAL-ATTEMPTS           PIC 9(6) VALUE 0.
+       01 WS-YIELD-PCT                PIC 999V99.
+       01 WS-YIELD-EDIT               PIC ZZ9.99.
+       01 WS-ROW-PASS                 PIC 9(6).
+       01 WS-ROW-ATTEMPTS             PIC 9(6).
+
+       01 WS-EDIT-5                   PIC ZZZZ9.
+
+      *> Zero-suppressed pass/fail/skip counts for the report row -
+      *> 4 chars each so "PPPP/FFFF/SSSS" totals 14 characters, the
+      *> same group width the header and dash rule budget for.
+       01 WS-EDIT-PRESS-PASS          PIC ZZZ9.
+       01 WS-EDIT-PRESS-FAIL          PIC ZZZ9.
+       01 WS-EDIT-PRESS-SKIP          PIC ZZZ9.
+       01 WS-EDIT-HEAT-PASS           PIC ZZZ9.
+       01 WS-EDIT-HEAT-FAIL           PIC ZZZ9.
+       01 WS-EDIT-HEAT-SKIP           PIC ZZZ9.
+       01 WS-EDIT-QUAL-PASS           PIC ZZZ9.
+       01 WS-EDIT-QUAL-FAIL           PIC ZZZ9.
+       01 WS-EDIT-QUAL-SKIP           PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT REPORT-FILE
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN LOG FILE. STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN SUMMARY FILE. STATUS: " WS-SUMMARY-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-LOG-RECORD UNTIL WS-END-OF-LOG
+
+           CLOSE REPORT-FILE
+
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-REPORT-ROW VARYING GRP-IDX FROM 1 BY 1
+               UNTIL GRP-IDX > WS-GROUP-COUNT
+           PERFORM WRITE-REPORT-FOOTER
+
+           CLOSE SUMMARY-FILE
+           STOP RUN.
+
+       READ-LOG-RECORD.
+           READ REPORT-FILE
+               AT END
+                   SET WS-END-OF-LOG TO TRUE
+               NOT AT END
+                   PERFORM PARSE-LOG-RECORD
+           END-READ.
+
+       PARSE-LOG-RECORD.
+           MOVE SPACES TO WS-RAW-TIMESTAMP WS-RAW-OPERATOR WS-RAW-UNIT
+                          WS-RAW-FIELD WS-RAW-STATUS WS-RAW-VALUE
+           UNSTRING REPORT-RECORD DELIMITED BY ","
+               INTO WS-RAW-TIMESTAMP WS-RAW-OPERATOR WS-RAW-UNIT
+                    WS-RAW-FIELD WS-RAW-STATUS WS-RAW-VALUE
+           END-UNSTRING
+           MOVE WS-RAW-TIMESTAMP(1:10) TO WS-RAW-DATE
+
+           *> LOGIN rows and Initialization rows don't belong to a test
+           *> type and are excluded from the pass/fail/skip rollup.
+           *> RESUMED rows are a resumed unit's already-passed steps
+           *> replayed from an earlier run - TALLY-GROUP-RECORD doesn't
+           *> count them toward PASS/FAIL/SKIP, so they can't be let
+           *> into WS-TOTAL-ATTEMPTS either or the yield denominator
+           *> ends up inflated by test attempts nobody actually made.
+           IF (FUNCTION TRIM(WS-RAW-FIELD) = "Pressure (80-120)"
+              OR FUNCTION TRIM(WS-RAW-FIELD) = "Heat (200-300)"
+              OR FUNCTION TRIM(WS-RAW-FIELD) = "Quality (Min 70)")
+              AND FUNCTION TRIM(WS-RAW-STATUS) NOT = "RESUMED"
+               PERFORM FIND-OR-ADD-GROUP
+               PERFORM TALLY-GROUP-RECORD
+           END-IF.
+
+       FIND-OR-ADD-GROUP.
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+               UNTIL GRP-IDX > WS-GROUP-COUNT OR WS-GROUP-FOUND
+               IF GRP-DATE(GRP-IDX) = WS-RAW-DATE
+                  AND FUNCTION TRIM(GRP-OPERATOR(GRP-IDX)) = FUNCTION TRIM(WS-RAW-OPERATOR)
+                   SET WS-GROUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-GROUP-FOUND
+               IF WS-GROUP-COUNT >= 36600
+                   DISPLAY "CRITICAL ERROR: DATE/OPERATOR ROLLUP TABLE FULL"
+                   CLOSE REPORT-FILE
+                   CLOSE SUMMARY-FILE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE WS-GROUP-COUNT TO GRP-IDX
+               MOVE WS-RAW-DATE TO GRP-DATE(GRP-IDX)
+               MOVE WS-RAW-OPERATOR TO GRP-OPERATOR(GRP-IDX)
+               MOVE 0 TO GRP-PRESS-PASS(GRP-IDX) GRP-PRESS-FAIL(GRP-IDX)
+                         GRP-PRESS-SKIP(GRP-IDX) GRP-HEAT-PASS(GRP-IDX)
+                         GRP-HEAT-FAIL(GRP-IDX)  GRP-HEAT-SKIP(GRP-IDX)
+                         GRP-QUAL-PASS(GRP-IDX)  GRP-QUAL-FAIL(GRP-IDX)
+                         GRP-QUAL-SKIP(GRP-IDX)
+           ELSE
+               *> GRP-IDX was left one past the matching entry by the
+               *> search loop above; step it back to the match.
+               SUBTRACT 1 FROM GRP-IDX
+           END-IF.
+
+       TALLY-GROUP-RECORD.
+           EVALUATE TRUE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Pressure (80-120)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"  ADD 1 TO GRP-PRESS-PASS(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-PASS
+                       WHEN "FAILED"  ADD 1 TO GRP-PRESS-FAIL(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-FAIL
+                       WHEN "SKIPPED" ADD 1 TO GRP-PRESS-SKIP(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-SKIP
+                   END-EVALUATE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Heat (200-300)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"  ADD 1 TO GRP-HEAT-PASS(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-PASS
+                       WHEN "FAILED"  ADD 1 TO GRP-HEAT-FAIL(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-FAIL
+                       WHEN "SKIPPED" ADD 1 TO GRP-HEAT-SKIP(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-SKIP
+                   END-EVALUATE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Quality (Min 70)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"  ADD 1 TO GRP-QUAL-PASS(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-PASS
+                       WHEN "FAILED"  ADD 1 TO GRP-QUAL-FAIL(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-FAIL
+                       WHEN "SKIPPED" ADD 1 TO GRP-QUAL-SKIP(GRP-IDX)
+                                       ADD 1 TO WS-TOTAL-SKIP
+                   END-EVALUATE
+           END-EVALUATE
+           ADD 1 TO WS-TOTAL-ATTEMPTS.
+
+       WRITE-REPORT-HEADER.
+           MOVE "AEROSTEP DAILY/SHIFT RECONCILIATION REPORT" TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE "DATE       OPERATOR             PRESS(P/F/S)   HEAT(P/F/S)    QUALITY(P/F/S) YIELD%"
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE "---------- -------------------- -------------- -------------- -------------- ------"
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       WRITE-REPORT-ROW.
+           COMPUTE WS-ROW-PASS = GRP-PRESS-PASS(GRP-IDX) + GRP-HEAT-PASS(GRP-IDX)
+                                + GRP-QUAL-PASS(GRP-IDX)
+           COMPUTE WS-ROW-ATTEMPTS = WS-ROW-PASS + GRP-PRESS-FAIL(GRP-IDX)
+                                + GRP-HEAT-FAIL(GRP-IDX) + GRP-QUAL-FAIL(GRP-IDX)
+                                + GRP-PRESS-SKIP(GRP-IDX) + GRP-HEAT-SKIP(GRP-IDX)
+                                + GRP-QUAL-SKIP(GRP-IDX)
+           IF WS-ROW-ATTEMPTS = 0
+               MOVE 0 TO WS-YIELD-PCT
+           ELSE
+               COMPUTE WS-YIELD-PCT ROUNDED = (WS-ROW-PASS / WS-ROW-ATTEMPTS) * 100
+           END-IF
+           MOVE WS-YIELD-PCT TO WS-YIELD-EDIT
+
+           MOVE GRP-PRESS-PASS(GRP-IDX) TO WS-EDIT-PRESS-PASS
+           MOVE GRP-PRESS-FAIL(GRP-IDX) TO WS-EDIT-PRESS-FAIL
+           MOVE GRP-PRESS-SKIP(GRP-IDX) TO WS-EDIT-PRESS-SKIP
+           MOVE GRP-HEAT-PASS(GRP-IDX)  TO WS-EDIT-HEAT-PASS
+           MOVE GRP-HEAT-FAIL(GRP-IDX)  TO WS-EDIT-HEAT-FAIL
+           MOVE GRP-HEAT-SKIP(GRP-IDX)  TO WS-EDIT-HEAT-SKIP
+           MOVE GRP-QUAL-PASS(GRP-IDX)  TO WS-EDIT-QUAL-PASS
+           MOVE GRP-QUAL-FAIL(GRP-IDX)  TO WS-EDIT-QUAL-FAIL
+           MOVE GRP-QUAL-SKIP(GRP-IDX)  TO WS-EDIT-QUAL-SKIP
+
+           STRING GRP-DATE(GRP-IDX) " "
+                  GRP-OPERATOR(GRP-IDX) " "
+                  WS-EDIT-PRESS-PASS "/" WS-EDIT-PRESS-FAIL "/" WS-EDIT-PRESS-SKIP " "
+                  WS-EDIT-HEAT-PASS "/" WS-EDIT-HEAT-FAIL "/" WS-EDIT-HEAT-SKIP " "
+                  WS-EDIT-QUAL-PASS "/" WS-EDIT-QUAL-FAIL "/" WS-EDIT-QUAL-SKIP " "
+                  WS-YIELD-EDIT
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       WRITE-REPORT-FOOTER.
+           MOVE "---------- -------------------- -------------- -------------- -------------- ------"
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-TOTAL-ATTEMPTS = 0
+               MOVE 0 TO WS-YIELD-PCT
+           ELSE
+               COMPUTE WS-YIELD-PCT ROUNDED = (WS-TOTAL-PASS / WS-TOTAL-ATTEMPTS) * 100
+           END-IF
+           MOVE WS-YIELD-PCT TO WS-YIELD-EDIT
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "OVERALL: " DELIMITED BY SIZE
+                  WS-TOTAL-PASS DELIMITED BY SIZE
+                  " PASSED, " DELIMITED BY SIZE
+                  WS-TOTAL-FAIL DELIMITED BY SIZE
+                  " FAILED, " DELIMITED BY SIZE
+                  WS-TOTAL-SKIP DELIMITED BY SIZE
+                  " SKIPPED, YIELD " DELIMITED BY SIZE
+                  WS-YIELD-EDIT DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+               INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY FUNCTION TRIM(SUMMARY-RECORD).
+
+       END PROGRAM AEROSTEP-RECON.
