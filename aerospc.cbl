@@ -0,0 +1,335 @@
+      *> AEROSTEP-SPC reads the raw append-only log produced by
+      *> AEROSTEP-UI (aerostep.txt) and computes statistical process
+      *> control figures - mean, standard deviation, and out-of-spec
+      *> rate - for each test type over an operator-entered date
+      *> range, so a trend can be spotted before it becomes a
+      *> shipment problem.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AEROSTEP-SPC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "aerostep.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SPC-FILE ASSIGN TO "aerostep_spc.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE RECORD IS VARYING DEPENDING ON WS-REC-LEN.
+       01  REPORT-RECORD               PIC X(160).
+
+       FD  SPC-FILE.
+       01  SPC-RECORD                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS              PIC XX.
+       01 WS-SPC-STATUS               PIC XX.
+       01 WS-REC-LEN                  PIC 9(3).
+       01 WS-EOF-SWITCH               PIC X VALUE "N".
+           88 WS-END-OF-LOG                VALUE "Y".
+
+      *> Operator-entered date range, same YYYY/MM/DD form the log's
+      *> own timestamp is written in, so the two compare directly.
+       01 WS-FROM-DATE                PIC X(10).
+       01 WS-TO-DATE                  PIC X(10).
+
+      *> Parsed fields from one raw log line
+       01 WS-RAW-TIMESTAMP            PIC X(19).
+       01 WS-RAW-OPERATOR             PIC X(20).
+       01 WS-RAW-UNIT                 PIC X(20).
+       01 WS-RAW-FIELD                PIC X(30).
+       01 WS-RAW-STATUS               PIC X(10).
+       01 WS-RAW-VALUE                PIC X(20).
+       01 WS-RAW-DATE                 PIC X(10).
+
+      *> Numeric portion of WS-RAW-VALUE (the units suffix, e.g.
+      *> " PSI", is split off and discarded before it is accumulated).
+       01 WS-RAW-READING               PIC X(10).
+       01 WS-RAW-READING-J             PIC X(10) JUSTIFIED RIGHT.
+       01 WS-RAW-UNITS                 PIC X(10).
+       01 WS-READING-NUM                PIC S9(6)V99.
+       01 WS-READING-VALID              PIC X VALUE "N".
+           88 WS-READING-IS-VALID            VALUE "Y".
+
+      *> Running totals per test type, in the repo's usual layout of
+      *> one explicit field per test rather than a table, since there
+      *> are exactly three fixed test types.
+       01 WS-PRESS-COUNT              PIC 9(6) VALUE 0.
+       01 WS-PRESS-SUM                PIC S9(10)V99 VALUE 0.
+       01 WS-PRESS-SUMSQ              PIC S9(14)V99 VALUE 0.
+       01 WS-PRESS-PASS               PIC 9(6) VALUE 0.
+       01 WS-PRESS-FAIL               PIC 9(6) VALUE 0.
+
+       01 WS-HEAT-COUNT               PIC 9(6) VALUE 0.
+       01 WS-HEAT-SUM                 PIC S9(10)V99 VALUE 0.
+       01 WS-HEAT-SUMSQ               PIC S9(14)V99 VALUE 0.
+       01 WS-HEAT-PASS                PIC 9(6) VALUE 0.
+       01 WS-HEAT-FAIL                PIC 9(6) VALUE 0.
+
+       01 WS-QUAL-COUNT               PIC 9(6) VALUE 0.
+       01 WS-QUAL-SUM                 PIC S9(10)V99 VALUE 0.
+       01 WS-QUAL-SUMSQ               PIC S9(14)V99 VALUE 0.
+       01 WS-QUAL-PASS                PIC 9(6) VALUE 0.
+       01 WS-QUAL-FAIL                PIC 9(6) VALUE 0.
+
+      *> Scratch fields shared by COMPUTE-STATS-LINE
+       01 WS-STAT-COUNT               PIC 9(6).
+       01 WS-STAT-SUM                 PIC S9(10)V99.
+       01 WS-STAT-SUMSQ               PIC S9(14)V99.
+       01 WS-STAT-PASS                PIC 9(6).
+       01 WS-STAT-FAIL                PIC 9(6).
+       01 WS-STAT-NAME                PIC X(20).
+       01 WS-STAT-MEAN                PIC S9(6)V99.
+       01 WS-STAT-VARIANCE            PIC S9(10)V9999.
+       01 WS-STAT-STDDEV              PIC S9(6)V99.
+       01 WS-STAT-OOS-PCT             PIC 999V99.
+
+       01 WS-MEAN-EDIT                PIC ZZZZ9.99.
+       01 WS-STDDEV-EDIT              PIC ZZZZ9.99.
+       01 WS-OOS-EDIT                 PIC ZZ9.99.
+       01 WS-COUNT-EDIT               PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "AEROSTEP SPC TREND ANALYSIS"
+           DISPLAY "FROM DATE (YYYY/MM/DD, blank for no lower bound): "
+               WITH NO ADVANCING
+           ACCEPT WS-FROM-DATE
+           DISPLAY "TO DATE   (YYYY/MM/DD, blank for no upper bound): "
+               WITH NO ADVANCING
+           ACCEPT WS-TO-DATE
+           IF WS-FROM-DATE = SPACES
+               MOVE "0000/00/00" TO WS-FROM-DATE
+           END-IF
+           IF WS-TO-DATE = SPACES
+               MOVE "9999/99/99" TO WS-TO-DATE
+           END-IF
+
+           OPEN INPUT REPORT-FILE
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "05"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN LOG FILE. STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SPC-FILE
+           IF WS-SPC-STATUS NOT = "00"
+               DISPLAY "CRITICAL ERROR: CANNOT OPEN SPC FILE. STATUS: " WS-SPC-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-LOG-RECORD UNTIL WS-END-OF-LOG
+
+           CLOSE REPORT-FILE
+
+           PERFORM WRITE-SPC-HEADER
+           PERFORM WRITE-SPC-ROW-PRESSURE
+           PERFORM WRITE-SPC-ROW-HEAT
+           PERFORM WRITE-SPC-ROW-QUALITY
+
+           CLOSE SPC-FILE
+           STOP RUN.
+
+       READ-LOG-RECORD.
+           READ REPORT-FILE
+               AT END
+                   SET WS-END-OF-LOG TO TRUE
+               NOT AT END
+                   PERFORM PARSE-LOG-RECORD
+           END-READ.
+
+       PARSE-LOG-RECORD.
+           MOVE SPACES TO WS-RAW-TIMESTAMP WS-RAW-OPERATOR WS-RAW-UNIT
+                          WS-RAW-FIELD WS-RAW-STATUS WS-RAW-VALUE
+           UNSTRING REPORT-RECORD DELIMITED BY ","
+               INTO WS-RAW-TIMESTAMP WS-RAW-OPERATOR WS-RAW-UNIT
+                    WS-RAW-FIELD WS-RAW-STATUS WS-RAW-VALUE
+           END-UNSTRING
+           MOVE WS-RAW-TIMESTAMP(1:10) TO WS-RAW-DATE
+
+           IF WS-RAW-DATE >= WS-FROM-DATE AND WS-RAW-DATE <= WS-TO-DATE
+               IF FUNCTION TRIM(WS-RAW-FIELD) = "Pressure (80-120)"
+                  OR FUNCTION TRIM(WS-RAW-FIELD) = "Heat (200-300)"
+                  OR FUNCTION TRIM(WS-RAW-FIELD) = "Quality (Min 70)"
+                   PERFORM TALLY-LOG-RECORD
+               END-IF
+           END-IF.
+
+       TALLY-LOG-RECORD.
+           EVALUATE TRUE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Pressure (80-120)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"
+                           ADD 1 TO WS-PRESS-PASS
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-PRESS-SUM
+                               COMPUTE WS-PRESS-SUMSQ = WS-PRESS-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-PRESS-COUNT
+                           END-IF
+                       WHEN "FAILED"
+                           ADD 1 TO WS-PRESS-FAIL
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-PRESS-SUM
+                               COMPUTE WS-PRESS-SUMSQ = WS-PRESS-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-PRESS-COUNT
+                           END-IF
+                   END-EVALUATE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Heat (200-300)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"
+                           ADD 1 TO WS-HEAT-PASS
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-HEAT-SUM
+                               COMPUTE WS-HEAT-SUMSQ = WS-HEAT-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-HEAT-COUNT
+                           END-IF
+                       WHEN "FAILED"
+                           ADD 1 TO WS-HEAT-FAIL
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-HEAT-SUM
+                               COMPUTE WS-HEAT-SUMSQ = WS-HEAT-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-HEAT-COUNT
+                           END-IF
+                   END-EVALUATE
+               WHEN FUNCTION TRIM(WS-RAW-FIELD) = "Quality (Min 70)"
+                   EVALUATE FUNCTION TRIM(WS-RAW-STATUS)
+                       WHEN "PASSED"
+                           ADD 1 TO WS-QUAL-PASS
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-QUAL-SUM
+                               COMPUTE WS-QUAL-SUMSQ = WS-QUAL-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-QUAL-COUNT
+                           END-IF
+                       WHEN "FAILED"
+                           ADD 1 TO WS-QUAL-FAIL
+                           PERFORM ACCUMULATE-READING
+                           IF WS-READING-IS-VALID
+                               ADD WS-READING-NUM       TO WS-QUAL-SUM
+                               COMPUTE WS-QUAL-SUMSQ = WS-QUAL-SUMSQ + WS-READING-NUM * WS-READING-NUM
+                               ADD 1 TO WS-QUAL-COUNT
+                           END-IF
+                   END-EVALUATE
+           END-EVALUATE.
+
+      *> Splits the numeric reading off the front of WS-RAW-VALUE
+      *> (e.g. "95 PSI" -> "95"). A missing-instrument row logs
+      *> "NO READ" here, which is not numeric, so it is left out of
+      *> the mean/stddev accumulation entirely rather than corrupting
+      *> the running totals with a non-numeric MOVE.
+       ACCUMULATE-READING.
+           MOVE SPACES TO WS-RAW-READING WS-RAW-UNITS WS-RAW-READING-J
+           MOVE 0 TO WS-READING-NUM
+           MOVE "N" TO WS-READING-VALID
+           *> WS-RAW-VALUE carries the leading space that follows the
+           *> comma in the log's ", " field separator; trim it first
+           *> or the space-delimited UNSTRING below sees it as the
+           *> first (empty) token instead of the reading.
+           UNSTRING FUNCTION TRIM(WS-RAW-VALUE) DELIMITED BY " "
+               INTO WS-RAW-READING WS-RAW-UNITS
+           END-UNSTRING
+           *> Right-justify so the digits (if any) sit against the
+           *> right edge, then fill the freed-up leading positions
+           *> with zeros - trailing spaces defeat the NUMERIC test,
+           *> but leading zeros do not.
+           MOVE FUNCTION TRIM(WS-RAW-READING) TO WS-RAW-READING-J
+           INSPECT WS-RAW-READING-J REPLACING LEADING SPACE BY "0"
+           IF WS-RAW-READING-J IS NUMERIC
+               MOVE WS-RAW-READING-J TO WS-READING-NUM
+               MOVE "Y" TO WS-READING-VALID
+           END-IF.
+
+       WRITE-SPC-HEADER.
+           MOVE "AEROSTEP SPC TREND ANALYSIS" TO SPC-RECORD
+           WRITE SPC-RECORD
+           MOVE SPACES TO SPC-RECORD
+           STRING "RANGE: " WS-FROM-DATE " TO " WS-TO-DATE
+               DELIMITED BY SIZE INTO SPC-RECORD
+           WRITE SPC-RECORD
+           MOVE SPACES TO SPC-RECORD
+           WRITE SPC-RECORD
+           MOVE "TEST                 N      MEAN   STDDEV  OUT-OF-SPEC%"
+               TO SPC-RECORD
+           WRITE SPC-RECORD
+           MOVE "-------------------- ------ ------- ------- ------------"
+               TO SPC-RECORD
+           WRITE SPC-RECORD.
+
+       WRITE-SPC-ROW-PRESSURE.
+           MOVE "Pressure (80-120)"  TO WS-STAT-NAME
+           MOVE WS-PRESS-COUNT       TO WS-STAT-COUNT
+           MOVE WS-PRESS-SUM         TO WS-STAT-SUM
+           MOVE WS-PRESS-SUMSQ       TO WS-STAT-SUMSQ
+           MOVE WS-PRESS-PASS        TO WS-STAT-PASS
+           MOVE WS-PRESS-FAIL        TO WS-STAT-FAIL
+           PERFORM WRITE-SPC-ROW.
+
+       WRITE-SPC-ROW-HEAT.
+           MOVE "Heat (200-300)"     TO WS-STAT-NAME
+           MOVE WS-HEAT-COUNT        TO WS-STAT-COUNT
+           MOVE WS-HEAT-SUM          TO WS-STAT-SUM
+           MOVE WS-HEAT-SUMSQ        TO WS-STAT-SUMSQ
+           MOVE WS-HEAT-PASS         TO WS-STAT-PASS
+           MOVE WS-HEAT-FAIL         TO WS-STAT-FAIL
+           PERFORM WRITE-SPC-ROW.
+
+       WRITE-SPC-ROW-QUALITY.
+           MOVE "Quality (Min 70)"   TO WS-STAT-NAME
+           MOVE WS-QUAL-COUNT        TO WS-STAT-COUNT
+           MOVE WS-QUAL-SUM          TO WS-STAT-SUM
+           MOVE WS-QUAL-SUMSQ        TO WS-STAT-SUMSQ
+           MOVE WS-QUAL-PASS         TO WS-STAT-PASS
+           MOVE WS-QUAL-FAIL         TO WS-STAT-FAIL
+           PERFORM WRITE-SPC-ROW.
+
+      *> Common mean/stddev/out-of-spec-rate line, driven off the
+      *> WS-STAT-* scratch fields loaded by the three callers above.
+       WRITE-SPC-ROW.
+           IF WS-STAT-COUNT = 0
+               MOVE 0 TO WS-STAT-MEAN WS-STAT-STDDEV
+           ELSE
+               COMPUTE WS-STAT-MEAN ROUNDED = WS-STAT-SUM / WS-STAT-COUNT
+               COMPUTE WS-STAT-VARIANCE ROUNDED =
+                   (WS-STAT-SUMSQ / WS-STAT-COUNT) - (WS-STAT-MEAN * WS-STAT-MEAN)
+               IF WS-STAT-VARIANCE < 0
+                   MOVE 0 TO WS-STAT-VARIANCE
+               END-IF
+               COMPUTE WS-STAT-STDDEV ROUNDED = FUNCTION SQRT(WS-STAT-VARIANCE)
+           END-IF
+
+           IF WS-STAT-PASS + WS-STAT-FAIL = 0
+               MOVE 0 TO WS-STAT-OOS-PCT
+           ELSE
+               COMPUTE WS-STAT-OOS-PCT ROUNDED =
+                   (WS-STAT-FAIL / (WS-STAT-PASS + WS-STAT-FAIL)) * 100
+           END-IF
+
+           MOVE WS-STAT-COUNT  TO WS-COUNT-EDIT
+           MOVE WS-STAT-MEAN   TO WS-MEAN-EDIT
+           MOVE WS-STAT-STDDEV TO WS-STDDEV-EDIT
+           MOVE WS-STAT-OOS-PCT TO WS-OOS-EDIT
+
+           MOVE SPACES TO SPC-RECORD
+           STRING WS-STAT-NAME       DELIMITED BY SIZE
+                  WS-COUNT-EDIT      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-MEAN-EDIT       DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-STDDEV-EDIT     DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WS-OOS-EDIT        DELIMITED BY SIZE
+                  "%"                DELIMITED BY SIZE
+               INTO SPC-RECORD
+           WRITE SPC-RECORD
+           DISPLAY FUNCTION TRIM(SPC-RECORD).
+
+       END PROGRAM AEROSTEP-SPC.
